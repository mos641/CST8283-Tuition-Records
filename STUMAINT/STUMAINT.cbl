@@ -0,0 +1,177 @@
+      ******************************************************************
+      * Author: MOSTAPHA A
+      * Purpose: Look up a student record on STUDENTFILE.TXT by
+      *          student number and let staff correct the name and
+      *          tuition owed, or delete the record entirely.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUMAINT.
+       AUTHOR. MOSTAPHA A.
+       SECURITY. NON CONFIDENTIAL.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE-OUT
+              ASSIGN TO "../STUDENTFILE.TXT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS STUDENT-NUMBER
+                 FILE STATUS IS STUDENT-FILE-STATUS.
+
+      * Audit trail of who entered or changed each student record
+           SELECT AUDIT-FILE-OUT
+              ASSIGN TO "../AUDITFILE.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      * Define the record read from and rewritten to the file
+       FD STUDENT-FILE-OUT.
+           COPY STUDENT.
+
+      * Define the audit trail record
+       FD AUDIT-FILE-OUT.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+      * Status of the last I-O operation against STUDENT-FILE-OUT
+       01 STUDENT-FILE-STATUS PIC X(2).
+           88 STUDENT-FILE-STATUS-OK VALUE "00".
+           88 STUDENT-FILE-STATUS-NOT-FOUND VALUE "23".
+
+      * Status of the last I-O operation against AUDIT-FILE-OUT
+       01 AUDIT-FILE-STATUS PIC X(2).
+
+      * Storage needed for input prompts
+       01 CONTROL-FIELDS.
+           05 OPERATOR-ID PIC X(8).
+           05 LOOKUP-STUDENT-NUMBER PIC 9(7).
+           05 MAINT-ACTION-PROMPT PIC A(1).
+               88 MAINT-ACTION-UPDATE VALUE "U" "u".
+               88 MAINT-ACTION-DELETE VALUE "D" "d".
+               88 MAINT-ACTION-CANCEL VALUE "C" "c".
+           05 CONFIRM-PROMPT PIC A(1).
+               88 CONFIRM-YES VALUE "Y" "y".
+           05 ANOTHER-RECORD-PROMPT PIC A(1).
+
+      * Switch showing whether the last lookup found a record
+       01 FOUND-SWITCH PIC X(1) VALUE "N".
+           88 RECORD-FOUND VALUE "Y".
+           88 RECORD-NOT-FOUND VALUE "N".
+
+      * Action code logged for the audit entry just written
+       01 CURRENT-ACTION PIC X(6).
+
+       PROCEDURE DIVISION.
+       100-MAINTAIN-STUDENT-RECORDS.
+           PERFORM 201-INITIALIZE-MAINTENANCE.
+           PERFORM 202-MAINTAIN-ONE-RECORD
+               UNTIL ANOTHER-RECORD-PROMPT = "N" OR "n".
+           PERFORM 203-TERMINATE-MAINTENANCE.
+           STOP RUN.
+
+      * Opens the file for update
+       201-INITIALIZE-MAINTENANCE.
+           DISPLAY "Enter your operator ID (########)"
+           ACCEPT OPERATOR-ID.
+           OPEN I-O STUDENT-FILE-OUT.
+           OPEN EXTEND AUDIT-FILE-OUT.
+
+      * Looks up one record and, if found, lets staff update or
+      * delete it
+       202-MAINTAIN-ONE-RECORD.
+           PERFORM 301-LOOKUP-STUDENT-RECORD.
+           IF RECORD-FOUND
+               PERFORM 302-PROMPT-MAINT-ACTION
+               EVALUATE TRUE
+                   WHEN MAINT-ACTION-UPDATE
+                       PERFORM 303-UPDATE-STUDENT-RECORD
+                   WHEN MAINT-ACTION-DELETE
+                       PERFORM 304-DELETE-STUDENT-RECORD
+                   WHEN OTHER
+                       DISPLAY "No change made"
+               END-EVALUATE
+           ELSE
+               DISPLAY "Student number not found on file"
+           END-IF.
+           DISPLAY "Look up another student? (Y/N) "
+           ACCEPT ANOTHER-RECORD-PROMPT.
+
+      * Closes the file
+       203-TERMINATE-MAINTENANCE.
+           CLOSE STUDENT-FILE-OUT.
+           CLOSE AUDIT-FILE-OUT.
+
+      * Prompts for a student number and reads the matching record
+       301-LOOKUP-STUDENT-RECORD.
+           DISPLAY "Enter student number to look up (#######) "
+           ACCEPT LOOKUP-STUDENT-NUMBER.
+           MOVE LOOKUP-STUDENT-NUMBER TO STUDENT-NUMBER.
+           READ STUDENT-FILE-OUT
+               INVALID KEY
+                   SET RECORD-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET RECORD-FOUND TO TRUE
+                   DISPLAY "Name: " STUDENT-NAME
+                   DISPLAY "Tuition owed: " TUITION-OWED
+           END-READ.
+
+      * Asks staff whether to update or delete the record just found
+       302-PROMPT-MAINT-ACTION.
+           DISPLAY "Update name/tuition (U), Delete (D), Cancel (C)? "
+           ACCEPT MAINT-ACTION-PROMPT.
+
+      * Prompts for corrected values and rewrites the record after
+      * confirmation
+       303-UPDATE-STUDENT-RECORD.
+           DISPLAY "Enter corrected student name (Last, First)"
+           ACCEPT STUDENT-NAME.
+           DISPLAY "Enter corrected tuition owed (#####)"
+           ACCEPT TUITION-OWED.
+           DISPLAY "Save these changes? (Y/N) "
+           ACCEPT CONFIRM-PROMPT.
+           IF CONFIRM-YES
+               REWRITE STUDENT-RECORD-OUT
+                   INVALID KEY
+                       DISPLAY "Error rewriting student record"
+                   NOT INVALID KEY
+                       MOVE "UPDATE" TO CURRENT-ACTION
+                       PERFORM 305-WRITE-AUDIT-RECORD
+               END-REWRITE
+               DISPLAY "Record updated"
+           ELSE
+               DISPLAY "Update cancelled"
+           END-IF.
+
+      * Deletes the record just found after confirmation
+       304-DELETE-STUDENT-RECORD.
+           DISPLAY "Delete this student record? (Y/N) "
+           ACCEPT CONFIRM-PROMPT.
+           IF CONFIRM-YES
+               DELETE STUDENT-FILE-OUT
+                   INVALID KEY
+                       DISPLAY "Error deleting student record"
+                   NOT INVALID KEY
+                       MOVE "DELETE" TO CURRENT-ACTION
+                       PERFORM 305-WRITE-AUDIT-RECORD
+               END-DELETE
+               DISPLAY "Record deleted"
+           ELSE
+               DISPLAY "Delete cancelled"
+           END-IF.
+
+      * Appends one audit trail entry for the update or delete just
+      * committed
+       305-WRITE-AUDIT-RECORD.
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE LOOKUP-STUDENT-NUMBER TO AUDIT-STUDENT-NUMBER.
+           MOVE CURRENT-ACTION TO AUDIT-ACTION.
+           WRITE AUDIT-RECORD-OUT.
+
+       END PROGRAM STUMAINT.
