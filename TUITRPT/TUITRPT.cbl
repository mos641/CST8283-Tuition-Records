@@ -0,0 +1,149 @@
+      ******************************************************************
+      * Author: MOSTAPHA A
+      * Purpose: Print the tuition billing report - one line per
+      *          student with page headers and page breaks, and a
+      *          grand total of TUITION-OWED at the end of the report.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TUITRPT.
+       AUTHOR. MOSTAPHA A.
+       SECURITY. NON CONFIDENTIAL.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE-OUT
+              ASSIGN TO "../STUDENTFILE.TXT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS STUDENT-NUMBER
+                 FILE STATUS IS STUDENT-FILE-STATUS.
+
+           SELECT PRINT-FILE
+              ASSIGN TO "../TUITRPT.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS PRINT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      * Define the record read from the student file
+       FD STUDENT-FILE-OUT.
+           COPY STUDENT.
+
+      * Define the printed report line
+       FD PRINT-FILE.
+       01 PRINT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      * Status of the last I-O operation against each file
+       01 STUDENT-FILE-STATUS PIC X(2).
+           88 STUDENT-FILE-STATUS-EOF VALUE "10".
+       01 PRINT-FILE-STATUS PIC X(2).
+
+      * Report page and line control
+       01 REPORT-CONTROL-FIELDS.
+           05 PAGE-COUNT PIC 9(3) COMP VALUE ZERO.
+           05 LINE-COUNT PIC 9(3) COMP VALUE ZERO.
+           05 LINES-PER-PAGE PIC 9(3) COMP VALUE 20.
+           05 GRAND-TOTAL-TUITION PIC 9(8) VALUE ZERO.
+
+      * Report headings and detail/total line layouts
+       01 HEADING-LINE-1.
+           05 FILLER PIC X(30) VALUE "TUITION BILLING REPORT".
+           05 FILLER PIC X(5) VALUE "PAGE ".
+           05 HL-PAGE-NUMBER PIC ZZ9.
+           05 FILLER PIC X(94) VALUE SPACES.
+
+       01 HEADING-LINE-2.
+           05 FILLER PIC X(10) VALUE "STU NUM".
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 FILLER PIC X(40) VALUE "STUDENT NAME".
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE "TUITION OWED".
+           05 FILLER PIC X(60) VALUE SPACES.
+
+      * DL-TUITION-OWED starts at the same column as the TUITION OWED
+      * heading above it (the filler ahead of it is widened to match)
+      * and is sized to hold GRAND-TOTAL-TUITION's full 8 digits
+       01 DETAIL-LINE.
+           05 DL-STUDENT-NUMBER PIC 9(7).
+           05 FILLER PIC X(8) VALUE SPACES.
+           05 DL-STUDENT-NAME PIC X(40).
+           05 FILLER PIC X(5) VALUE SPACES.
+           05 DL-TUITION-OWED PIC ZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(62) VALUE SPACES.
+
+       01 TOTAL-LINE.
+           05 FILLER PIC X(25) VALUE "GRAND TOTAL TUITION OWED:".
+           05 TL-GRAND-TOTAL PIC ZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(91) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-TUITION-REPORT.
+           PERFORM 201-INITIALIZE-REPORT.
+           PERFORM 202-PRINT-ONE-STUDENT
+               UNTIL STUDENT-FILE-STATUS-EOF.
+           PERFORM 203-TERMINATE-REPORT.
+           STOP RUN.
+
+      * Opens the files, primes the read and prints the first page
+      * header
+       201-INITIALIZE-REPORT.
+           OPEN INPUT STUDENT-FILE-OUT.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM 301-READ-STUDENT-RECORD.
+           PERFORM 401-PRINT-PAGE-HEADERS.
+
+      * Prints one student, breaking to a new page first if the
+      * current page is full, and reads the next student
+       202-PRINT-ONE-STUDENT.
+           IF LINE-COUNT >= LINES-PER-PAGE
+               PERFORM 401-PRINT-PAGE-HEADERS
+           END-IF.
+           PERFORM 402-PRINT-DETAIL-LINE.
+           ADD TUITION-OWED TO GRAND-TOTAL-TUITION.
+           PERFORM 301-READ-STUDENT-RECORD.
+
+      * Prints the grand total and closes both files
+       203-TERMINATE-REPORT.
+           PERFORM 403-PRINT-GRAND-TOTAL.
+           CLOSE STUDENT-FILE-OUT.
+           CLOSE PRINT-FILE.
+
+      * Reads the next student record in student-number order
+       301-READ-STUDENT-RECORD.
+           READ STUDENT-FILE-OUT NEXT RECORD.
+
+      * Starts a new page - page and column headings, line count
+      * reset
+       401-PRINT-PAGE-HEADERS.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HL-PAGE-NUMBER.
+           IF PAGE-COUNT = 1
+               WRITE PRINT-LINE FROM HEADING-LINE-1
+           ELSE
+               WRITE PRINT-LINE FROM HEADING-LINE-1
+                   AFTER ADVANCING PAGE
+           END-IF.
+           WRITE PRINT-LINE FROM HEADING-LINE-2
+               AFTER ADVANCING 2.
+           MOVE ZERO TO LINE-COUNT.
+
+      * Prints one detail line for the current student
+       402-PRINT-DETAIL-LINE.
+           MOVE STUDENT-NUMBER TO DL-STUDENT-NUMBER.
+           MOVE STUDENT-NAME TO DL-STUDENT-NAME.
+           MOVE TUITION-OWED TO DL-TUITION-OWED.
+           WRITE PRINT-LINE FROM DETAIL-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+
+      * Prints the grand total of TUITION-OWED across all students
+       403-PRINT-GRAND-TOTAL.
+           MOVE GRAND-TOTAL-TUITION TO TL-GRAND-TOTAL.
+           WRITE PRINT-LINE FROM TOTAL-LINE
+               AFTER ADVANCING 2.
+
+       END PROGRAM TUITRPT.
