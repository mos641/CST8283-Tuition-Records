@@ -0,0 +1,118 @@
+      ******************************************************************
+      * Author: MOSTAPHA A
+      * Purpose: Export STUDENTFILE.TXT as a fixed-width interface
+      *          file in the general ledger system's layout - one
+      *          detail record per student followed by a trailer
+      *          record carrying the record count and the total
+      *          TUITION-OWED, so the finance office's intake job can
+      *          verify nothing was dropped in transit.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXPORT.
+       AUTHOR. MOSTAPHA A.
+       SECURITY. NON CONFIDENTIAL.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE-OUT
+              ASSIGN TO "../STUDENTFILE.TXT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS STUDENT-NUMBER
+                 FILE STATUS IS STUDENT-FILE-STATUS.
+
+           SELECT GL-EXPORT-FILE
+              ASSIGN TO "../GLEXPORT.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS GL-EXPORT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      * Define the record read from the student file
+       FD STUDENT-FILE-OUT.
+           COPY STUDENT.
+
+      * Define the general ledger interface record - a detail record
+      * for each student and a trailer record with control totals,
+      * both the same length so they share one fixed-width layout
+       FD GL-EXPORT-FILE.
+       01 GL-OUTPUT-RECORD.
+           05 GL-RECORD-TYPE PIC X(1).
+               88 GL-DETAIL-RECORD VALUE "D".
+               88 GL-TRAILER-RECORD VALUE "T".
+           05 GL-DETAIL-DATA.
+               10 GL-STUDENT-NUMBER PIC 9(7).
+               10 GL-STUDENT-NAME PIC X(40).
+               10 GL-AMOUNT-OWED PIC 9(7).
+               10 GL-TERM PIC X(6).
+               10 FILLER PIC X(26).
+           05 GL-TRAILER-DATA REDEFINES GL-DETAIL-DATA.
+               10 GL-RECORD-COUNT PIC 9(7).
+               10 GL-TOTAL-OWED PIC 9(9).
+               10 FILLER PIC X(70).
+
+       WORKING-STORAGE SECTION.
+      * Status of the last I-O operation against each file
+       01 STUDENT-FILE-STATUS PIC X(2).
+           88 STUDENT-FILE-STATUS-EOF VALUE "10".
+       01 GL-EXPORT-FILE-STATUS PIC X(2).
+
+      * Control totals accumulated across the export
+       01 EXPORT-CONTROL-FIELDS.
+           05 GL-RUNNING-COUNT PIC 9(7) COMP VALUE ZERO.
+           05 GL-RUNNING-TOTAL PIC 9(9) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-EXPORT.
+           PERFORM 201-INITIALIZE-EXPORT.
+           PERFORM 202-EXPORT-ONE-STUDENT
+               UNTIL STUDENT-FILE-STATUS-EOF.
+           PERFORM 203-TERMINATE-EXPORT.
+           STOP RUN.
+
+      * Opens both files and primes the read
+       201-INITIALIZE-EXPORT.
+           OPEN INPUT STUDENT-FILE-OUT.
+           OPEN OUTPUT GL-EXPORT-FILE.
+           PERFORM 301-READ-STUDENT-RECORD.
+
+      * Writes one detail record, adds it to the control totals and
+      * reads the next student
+       202-EXPORT-ONE-STUDENT.
+           PERFORM 401-WRITE-DETAIL-RECORD.
+           ADD 1 TO GL-RUNNING-COUNT.
+           ADD TUITION-OWED TO GL-RUNNING-TOTAL.
+           PERFORM 301-READ-STUDENT-RECORD.
+
+      * Writes the trailer record and closes both files
+       203-TERMINATE-EXPORT.
+           PERFORM 402-WRITE-TRAILER-RECORD.
+           CLOSE STUDENT-FILE-OUT.
+           CLOSE GL-EXPORT-FILE.
+
+      * Reads the next student record in student-number order
+       301-READ-STUDENT-RECORD.
+           READ STUDENT-FILE-OUT NEXT RECORD.
+
+      * Builds and writes one student's detail record
+       401-WRITE-DETAIL-RECORD.
+           INITIALIZE GL-OUTPUT-RECORD.
+           SET GL-DETAIL-RECORD TO TRUE.
+           MOVE STUDENT-NUMBER TO GL-STUDENT-NUMBER.
+           MOVE STUDENT-NAME TO GL-STUDENT-NAME.
+           MOVE TUITION-OWED TO GL-AMOUNT-OWED.
+           MOVE STUDENT-TERM TO GL-TERM.
+           WRITE GL-OUTPUT-RECORD.
+
+      * Builds and writes the trailer record with the control totals
+       402-WRITE-TRAILER-RECORD.
+           INITIALIZE GL-OUTPUT-RECORD.
+           SET GL-TRAILER-RECORD TO TRUE.
+           MOVE GL-RUNNING-COUNT TO GL-RECORD-COUNT.
+           MOVE GL-RUNNING-TOTAL TO GL-TOTAL-OWED.
+           WRITE GL-OUTPUT-RECORD.
+
+       END PROGRAM GLEXPORT.
