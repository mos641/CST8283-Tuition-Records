@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author: MOSTAPHA A
+      * Purpose: Nightly batch job that applies a payments transaction
+      *          file against STUDENTFILE.TXT, subtracting each
+      *          payment from the matching student's TUITION-OWED.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYAPPLY.
+       AUTHOR. MOSTAPHA A.
+       SECURITY. NON CONFIDENTIAL.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE-OUT
+              ASSIGN TO "../STUDENTFILE.TXT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS STUDENT-NUMBER
+                 FILE STATUS IS STUDENT-FILE-STATUS.
+
+           SELECT PAYMENT-FILE-IN
+              ASSIGN TO "../PAYMENTFILE.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS PAYMENT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      * Define the record read from and rewritten to the student file
+       FD STUDENT-FILE-OUT.
+           COPY STUDENT.
+
+      * Define one payment transaction
+       FD PAYMENT-FILE-IN.
+       01 PAYMENT-RECORD-IN.
+           05 PAY-STUDENT-NUMBER PIC 9(7).
+           05 AMOUNT-PAID PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+      * Status of the last I-O operation against each file
+       01 STUDENT-FILE-STATUS PIC X(2).
+       01 PAYMENT-FILE-STATUS PIC X(2).
+           88 PAYMENT-FILE-STATUS-EOF VALUE "10".
+
+      * Counts reported at the end of the run
+       01 RUN-TOTALS.
+           05 PAYMENTS-APPLIED-COUNT PIC 9(5) COMP VALUE ZERO.
+           05 PAYMENTS-REJECTED-COUNT PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-APPLY-PAYMENTS.
+           PERFORM 201-INITIALIZE-PAYMENT-RUN.
+           PERFORM 202-APPLY-ONE-PAYMENT
+               UNTIL PAYMENT-FILE-STATUS-EOF.
+           PERFORM 203-TERMINATE-PAYMENT-RUN.
+           STOP RUN.
+
+      * Opens the student file for update and the payments file for
+      * input, then primes the read
+       201-INITIALIZE-PAYMENT-RUN.
+           OPEN I-O STUDENT-FILE-OUT.
+           OPEN INPUT PAYMENT-FILE-IN.
+           PERFORM 301-READ-PAYMENT-RECORD.
+
+      * Applies one payment transaction against the matching student
+      * record and reads the next transaction
+       202-APPLY-ONE-PAYMENT.
+           PERFORM 302-POST-PAYMENT-TO-STUDENT.
+           PERFORM 301-READ-PAYMENT-RECORD.
+
+      * Closes both files and reports what the run did
+       203-TERMINATE-PAYMENT-RUN.
+           CLOSE STUDENT-FILE-OUT.
+           CLOSE PAYMENT-FILE-IN.
+           DISPLAY "Payments applied: " PAYMENTS-APPLIED-COUNT.
+           DISPLAY "Payments rejected: " PAYMENTS-REJECTED-COUNT.
+
+      * Reads the next payment transaction
+       301-READ-PAYMENT-RECORD.
+           READ PAYMENT-FILE-IN.
+
+      * Looks up the student for the current payment and, if found,
+      * subtracts the payment from the tuition owed; a payment that
+      * does not match a student on file is rejected rather than lost
+      * silently
+       302-POST-PAYMENT-TO-STUDENT.
+           MOVE PAY-STUDENT-NUMBER TO STUDENT-NUMBER.
+           READ STUDENT-FILE-OUT
+               INVALID KEY
+                   ADD 1 TO PAYMENTS-REJECTED-COUNT
+                   DISPLAY "Payment rejected - no such student: "
+                       PAY-STUDENT-NUMBER
+               NOT INVALID KEY
+                   IF AMOUNT-PAID > TUITION-OWED
+                       MOVE ZERO TO TUITION-OWED
+                   ELSE
+                       SUBTRACT AMOUNT-PAID FROM TUITION-OWED
+                   END-IF
+                   REWRITE STUDENT-RECORD-OUT
+                       INVALID KEY
+                           ADD 1 TO PAYMENTS-REJECTED-COUNT
+                       NOT INVALID KEY
+                           ADD 1 TO PAYMENTS-APPLIED-COUNT
+                   END-REWRITE
+           END-READ.
+
+       END PROGRAM PAYAPPLY.
