@@ -0,0 +1,203 @@
+      ******************************************************************
+      * Author: MOSTAPHA A
+      * Purpose: Print an aged-receivables report - each student's
+      *          outstanding TUITION-OWED bucketed into current,
+      *          30-day, 60-day and 90-day-and-over columns based on
+      *          STUDENT-DUE-DATE, so accounts needing collection
+      *          action stand out from the rest of the roster.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGERPT.
+       AUTHOR. MOSTAPHA A.
+       SECURITY. NON CONFIDENTIAL.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE-OUT
+              ASSIGN TO "../STUDENTFILE.TXT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS STUDENT-NUMBER
+                 FILE STATUS IS STUDENT-FILE-STATUS.
+
+           SELECT PRINT-FILE
+              ASSIGN TO "../AGERPT.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS PRINT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      * Define the record read from the student file
+       FD STUDENT-FILE-OUT.
+           COPY STUDENT.
+
+      * Define the printed report line
+       FD PRINT-FILE.
+       01 PRINT-LINE PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      * Status of the last I-O operation against each file
+       01 STUDENT-FILE-STATUS PIC X(2).
+           88 STUDENT-FILE-STATUS-EOF VALUE "10".
+       01 PRINT-FILE-STATUS PIC X(2).
+
+      * Today's date and the days a balance is past due
+       01 AGING-DATE-FIELDS.
+           05 TODAY-DATE PIC 9(8).
+           05 TODAY-JULIAN PIC 9(9) COMP.
+           05 DUE-JULIAN PIC 9(9) COMP.
+           05 DAYS-PAST-DUE PIC S9(9) COMP.
+
+      * Report page and line control
+       01 REPORT-CONTROL-FIELDS.
+           05 PAGE-COUNT PIC 9(3) COMP VALUE ZERO.
+           05 LINE-COUNT PIC 9(3) COMP VALUE ZERO.
+           05 LINES-PER-PAGE PIC 9(3) COMP VALUE 20.
+
+      * Column totals accumulated across the whole report
+       01 AGING-TOTALS.
+           05 TOTAL-CURRENT PIC 9(8) VALUE ZERO.
+           05 TOTAL-30-DAY PIC 9(8) VALUE ZERO.
+           05 TOTAL-60-DAY PIC 9(8) VALUE ZERO.
+           05 TOTAL-90-DAY PIC 9(8) VALUE ZERO.
+
+      * Report headings and detail/total line layouts
+       01 HEADING-LINE-1.
+           05 FILLER PIC X(30) VALUE "AGED RECEIVABLES REPORT".
+           05 FILLER PIC X(5) VALUE "PAGE ".
+           05 HL-PAGE-NUMBER PIC ZZ9.
+           05 FILLER PIC X(94) VALUE SPACES.
+
+       01 HEADING-LINE-2.
+           05 FILLER PIC X(10) VALUE "STU NUM".
+           05 FILLER PIC X(32) VALUE "STUDENT NAME".
+           05 FILLER PIC X(10) VALUE "CURRENT".
+           05 FILLER PIC X(10) VALUE "30-DAY".
+           05 FILLER PIC X(10) VALUE "60-DAY".
+           05 FILLER PIC X(10) VALUE "90-DAY+".
+           05 FILLER PIC X(40) VALUE SPACES.
+
+      * Each amount field is the same 10-character width as the
+      * column heading above it, with no filler in between, so the
+      * zero-suppressed totals line up directly under CURRENT/
+      * 30-DAY/60-DAY/90-DAY+ on the printed page.
+       01 DETAIL-LINE.
+           05 DL-STUDENT-NUMBER PIC 9(7).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DL-STUDENT-NAME PIC X(32).
+           05 DL-CURRENT PIC ZZ,ZZZ,ZZ9.
+           05 DL-30-DAY PIC ZZ,ZZZ,ZZ9.
+           05 DL-60-DAY PIC ZZ,ZZZ,ZZ9.
+           05 DL-90-DAY PIC ZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(40) VALUE SPACES.
+
+       01 TOTAL-LINE.
+           05 FILLER PIC X(42) VALUE "TOTALS".
+           05 TL-CURRENT PIC ZZ,ZZZ,ZZ9.
+           05 TL-30-DAY PIC ZZ,ZZZ,ZZ9.
+           05 TL-60-DAY PIC ZZ,ZZZ,ZZ9.
+           05 TL-90-DAY PIC ZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-AGING-REPORT.
+           PERFORM 201-INITIALIZE-REPORT.
+           PERFORM 202-PRINT-ONE-STUDENT
+               UNTIL STUDENT-FILE-STATUS-EOF.
+           PERFORM 203-TERMINATE-REPORT.
+           STOP RUN.
+
+      * Opens the files, gets today's date, primes the read and
+      * prints the first page header
+       201-INITIALIZE-REPORT.
+           OPEN INPUT STUDENT-FILE-OUT.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-DATE.
+           COMPUTE TODAY-JULIAN = FUNCTION INTEGER-OF-DATE(TODAY-DATE).
+           PERFORM 301-READ-STUDENT-RECORD.
+           PERFORM 401-PRINT-PAGE-HEADERS.
+
+      * Ages one student's balance into the correct column, breaking
+      * to a new page first if the current page is full, and reads
+      * the next student
+       202-PRINT-ONE-STUDENT.
+           IF LINE-COUNT >= LINES-PER-PAGE
+               PERFORM 401-PRINT-PAGE-HEADERS
+           END-IF.
+           PERFORM 402-AGE-STUDENT-BALANCE.
+           PERFORM 403-PRINT-DETAIL-LINE.
+           PERFORM 301-READ-STUDENT-RECORD.
+
+      * Prints the column totals and closes both files
+       203-TERMINATE-REPORT.
+           PERFORM 404-PRINT-TOTALS.
+           CLOSE STUDENT-FILE-OUT.
+           CLOSE PRINT-FILE.
+
+      * Reads the next student record in student-number order
+       301-READ-STUDENT-RECORD.
+           READ STUDENT-FILE-OUT NEXT RECORD.
+
+      * Starts a new page - page and column headings, line count
+      * reset
+       401-PRINT-PAGE-HEADERS.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HL-PAGE-NUMBER.
+           IF PAGE-COUNT = 1
+               WRITE PRINT-LINE FROM HEADING-LINE-1
+           ELSE
+               WRITE PRINT-LINE FROM HEADING-LINE-1
+                   AFTER ADVANCING PAGE
+           END-IF.
+           WRITE PRINT-LINE FROM HEADING-LINE-2
+               AFTER ADVANCING 2.
+           MOVE ZERO TO LINE-COUNT.
+
+      * Works out how many days the balance is past due and adds it
+      * to the matching aging column; a balance with no due date on
+      * file is treated as current
+       402-AGE-STUDENT-BALANCE.
+           MOVE ZERO TO DL-CURRENT DL-30-DAY DL-60-DAY DL-90-DAY.
+           IF STUDENT-DUE-DATE = ZERO
+               MOVE ZERO TO DAYS-PAST-DUE
+           ELSE
+               COMPUTE DUE-JULIAN =
+                   FUNCTION INTEGER-OF-DATE(STUDENT-DUE-DATE)
+               COMPUTE DAYS-PAST-DUE = TODAY-JULIAN - DUE-JULIAN
+           END-IF.
+           EVALUATE TRUE
+               WHEN DAYS-PAST-DUE NOT > 0
+                   MOVE TUITION-OWED TO DL-CURRENT
+                   ADD TUITION-OWED TO TOTAL-CURRENT
+               WHEN DAYS-PAST-DUE NOT > 30
+                   MOVE TUITION-OWED TO DL-30-DAY
+                   ADD TUITION-OWED TO TOTAL-30-DAY
+               WHEN DAYS-PAST-DUE NOT > 60
+                   MOVE TUITION-OWED TO DL-60-DAY
+                   ADD TUITION-OWED TO TOTAL-60-DAY
+               WHEN OTHER
+                   MOVE TUITION-OWED TO DL-90-DAY
+                   ADD TUITION-OWED TO TOTAL-90-DAY
+           END-EVALUATE.
+
+      * Prints one detail line for the current student
+       403-PRINT-DETAIL-LINE.
+           MOVE STUDENT-NUMBER TO DL-STUDENT-NUMBER.
+           MOVE STUDENT-NAME TO DL-STUDENT-NAME.
+           WRITE PRINT-LINE FROM DETAIL-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+
+      * Prints the column totals across all students
+       404-PRINT-TOTALS.
+           MOVE TOTAL-CURRENT TO TL-CURRENT.
+           MOVE TOTAL-30-DAY TO TL-30-DAY.
+           MOVE TOTAL-60-DAY TO TL-60-DAY.
+           MOVE TOTAL-90-DAY TO TL-90-DAY.
+           WRITE PRINT-LINE FROM TOTAL-LINE
+               AFTER ADVANCING 2.
+
+       END PROGRAM AGERPT.
