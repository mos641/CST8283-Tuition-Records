@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Author: MOSTAPHA A
+      * Purpose: Shared record layout for STUDENT-FILE-OUT, copied
+      *          into every program that opens STUDENTFILE.TXT so the
+      *          layout only has to change in one place.
+      ******************************************************************
+       01 STUDENT-RECORD-OUT.
+           05 STUDENT-NUMBER PIC 9(7).
+           05 STUDENT-NAME PIC X(40).
+           05 TUITION-OWED PIC 9(5).
+           05 STUDENT-TERM PIC X(6).
+           05 STUDENT-DUE-DATE PIC 9(8).
