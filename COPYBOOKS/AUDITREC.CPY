@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Author: MOSTAPHA A
+      * Purpose: Shared record layout for AUDITFILE.TXT - one line per
+      *          student record entered, corrected, or deleted, so a
+      *          billing dispute can be traced back to who did what
+      *          and when.
+      ******************************************************************
+       01 AUDIT-RECORD-OUT.
+           05 AUDIT-OPERATOR-ID PIC X(8).
+           05 AUDIT-DATE PIC 9(8).
+           05 AUDIT-TIME PIC 9(8).
+           05 AUDIT-STUDENT-NUMBER PIC 9(7).
+           05 AUDIT-ACTION PIC X(6).
