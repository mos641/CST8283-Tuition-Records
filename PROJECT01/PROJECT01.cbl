@@ -13,36 +13,112 @@
        FILE-CONTROL.
            SELECT STUDENT-FILE-OUT
               ASSIGN TO "../STUDENTFILE.TXT"
-                 ORGANIZATION IS LINE SEQUENTIAL.
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS STUDENT-NUMBER
+                 FILE STATUS IS STUDENT-FILE-STATUS.
+
+      * Optional enrollment extract for bulk-loading a term's worth
+      * of new students instead of keying each one in by hand
+           SELECT BATCH-INPUT-FILE
+              ASSIGN TO "../BATCHFILE.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS BATCH-FILE-STATUS.
+
+      * Audit trail of who entered or changed each student record
+           SELECT AUDIT-FILE-OUT
+              ASSIGN TO "../AUDITFILE.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS AUDIT-FILE-STATUS.
 
        DATA DIVISION.
 
        FILE SECTION.
       * Define the record written to the file
        FD STUDENT-FILE-OUT.
-       01 STUDENT-RECORD-OUT.
-           05 STUDENT-NUMBER PIC 9(7).
-           05 STUDENT-NAME PIC X(40).
-           05 TUITION-OWED PIC 9(5).
+           COPY STUDENT.
+
+      * Define one enrollment extract record - student number, name
+      * and tuition owed in the same order as the interactive prompts
+       FD BATCH-INPUT-FILE.
+       01 BATCH-RECORD-IN.
+           05 BATCH-STUDENT-NUMBER PIC 9(7).
+           05 BATCH-STUDENT-NAME PIC X(40).
+           05 BATCH-TUITION-OWED PIC 9(5).
+           05 BATCH-STUDENT-TERM PIC X(6).
+           05 BATCH-STUDENT-DUE-DATE PIC 9(8).
+
+      * Define the audit trail record
+       FD AUDIT-FILE-OUT.
+           COPY AUDITREC.
 
        WORKING-STORAGE SECTION.
       * Storage needed for input prompt
        01 CONTROL-FIELDS.
            05 NEW-REC-PROMPT PIC A(1).
+           05 NEW-FILE-PROMPT PIC A(1).
+           05 OPERATOR-ID PIC X(8).
+
+      * Status of the last I-O operation against STUDENT-FILE-OUT
+       01 STUDENT-FILE-STATUS PIC X(2).
+
+      * Status of the last I-O operation against BATCH-INPUT-FILE
+       01 BATCH-FILE-STATUS PIC X(2).
+           88 BATCH-FILE-STATUS-OK VALUE "00".
+           88 BATCH-FILE-STATUS-EOF VALUE "10".
+
+      * Status of the last I-O operation against AUDIT-FILE-OUT
+       01 AUDIT-FILE-STATUS PIC X(2).
+
+      * Set when an enrollment extract was found at startup, so the
+      * whole run is driven from the extract instead of ACCEPT prompts
+       01 BATCH-MODE-SWITCH PIC X(1) VALUE "N".
+           88 BATCH-MODE-ACTIVE VALUE "Y".
+           88 BATCH-MODE-INACTIVE VALUE "N".
+
+      * In-memory table of student numbers already on file, built at
+      * startup so 303-PROMPT-STUDENT-DATA can catch duplicate entry
+      * before a second record for the same student is ever written
+       01 KNOWN-STUDENT-NUMBERS.
+           05 KNOWN-STUDENT-COUNT PIC 9(5) COMP VALUE ZERO.
+           05 KNOWN-STUDENT-SUB PIC 9(5) COMP VALUE ZERO.
+           05 KNOWN-STUDENT-TABLE OCCURS 9999 TIMES.
+               10 KNOWN-STUDENT-NUMBER PIC 9(7).
+
+       01 DUPLICATE-SWITCH PIC X(1) VALUE "N".
+           88 DUPLICATE-FOUND VALUE "Y".
+           88 DUPLICATE-NOT-FOUND VALUE "N".
+
+      * Count of records this run rejected as duplicates when written
+      * (only reachable via the batch extract - interactive entry is
+      * already screened by 404-CHECK-DUPLICATE-STUDENT-NUMBER)
+       01 STUDENT-RECORDS-REJECTED-COUNT PIC 9(5) COMP VALUE ZERO.
 
        PROCEDURE DIVISION.
        100-CREATE-STUDENT-RECORDS.
            PERFORM 201-INITIALIZE-STUDENT-RECORDS.
-           PERFORM 202-CREATE-STUDENT-RECORD
+           IF BATCH-MODE-ACTIVE
+               PERFORM 204-LOAD-BATCH-RECORD
+                   UNTIL BATCH-FILE-STATUS-EOF
+           ELSE
+               PERFORM 202-CREATE-STUDENT-RECORD
       * Loop until user enters N when they are done inputting records
-               UNTIL NEW-REC-PROMPT EQUALS "N" OR "n".
+                   UNTIL NEW-REC-PROMPT = "N" OR "n"
+           END-IF.
            PERFORM 203-TERMINATE-STUDENT-RECORDS.
            STOP RUN.
 
-      * Opens the file and prompts user
+      * Opens the file, then looks for an enrollment extract to
+      * bulk-load; only prompts for manual entry when no extract was
+      * supplied
        201-INITIALIZE-STUDENT-RECORDS.
+           PERFORM 406-PROMPT-OPERATOR-ID.
            PERFORM 301-OPEN-STUDENT-FILE.
-           PERFORM 302-PROMPT-NEW-RECORD.
+           PERFORM 308-OPEN-AUDIT-FILE.
+           PERFORM 306-OPEN-BATCH-FILE.
+           IF BATCH-MODE-INACTIVE
+               PERFORM 302-PROMPT-NEW-RECORD
+           END-IF.
 
       * Prompts the user for student details
        202-CREATE-STUDENT-RECORD.
@@ -50,13 +126,43 @@
            PERFORM 304-WRITE-STUDENT-RECORD.
            PERFORM 302-PROMPT-NEW-RECORD.
 
-      * Closes the outpit file
+      * Closes the output file, the audit trail and, if a batch file
+      * was opened, the enrollment extract as well
        203-TERMINATE-STUDENT-RECORDS.
            CLOSE STUDENT-FILE-OUT.
+           CLOSE AUDIT-FILE-OUT.
+           IF BATCH-MODE-ACTIVE
+               CLOSE BATCH-INPUT-FILE
+               DISPLAY "Records rejected (duplicate number): "
+                   STUDENT-RECORDS-REJECTED-COUNT
+           END-IF.
+
+      * Moves one enrollment extract record into the student record
+      * and writes it directly, then reads the next extract record
+       204-LOAD-BATCH-RECORD.
+           MOVE BATCH-STUDENT-NUMBER TO STUDENT-NUMBER.
+           MOVE BATCH-STUDENT-NAME TO STUDENT-NAME.
+           MOVE BATCH-TUITION-OWED TO TUITION-OWED.
+           MOVE BATCH-STUDENT-TERM TO STUDENT-TERM.
+           MOVE BATCH-STUDENT-DUE-DATE TO STUDENT-DUE-DATE.
+           PERFORM 304-WRITE-STUDENT-RECORD.
+           PERFORM 307-READ-BATCH-RECORD.
 
-      * Open the output file for student records
+      * Open the output file for student records, either starting a
+      * fresh file or adding to whatever was entered in a prior
+      * session, so running PROJECT01 again does not destroy earlier
+      * enrollment data. STUDENT-FILE-OUT is keyed on STUDENT-NUMBER,
+      * so adding to an existing file is done in I-O mode, which also
+      * lets 404-CHECK-DUPLICATE-STUDENT-NUMBER look a number up
+      * directly instead of scanning the whole file.
        301-OPEN-STUDENT-FILE.
-           OPEN OUTPUT STUDENT-FILE-OUT.
+           DISPLAY "Start a new student file? (Y/N) "
+           ACCEPT NEW-FILE-PROMPT.
+           IF NEW-FILE-PROMPT = "Y" OR "y"
+               OPEN OUTPUT STUDENT-FILE-OUT
+           ELSE
+               OPEN I-O STUDENT-FILE-OUT
+           END-IF.
 
       * Ask user if they would like to add a new student record
        302-PROMPT-NEW-RECORD.
@@ -66,12 +172,32 @@
       * Prompts for the student information
        303-PROMPT-STUDENT-DATA.
            PERFORM 401-PROMPT-STUDENT-NUMBER.
+           PERFORM 404-CHECK-DUPLICATE-STUDENT-NUMBER
+               WITH TEST AFTER UNTIL DUPLICATE-NOT-FOUND.
            PERFORM 402-PROMPT-STUDENT-NAME.
            PERFORM 403-PROMPT-TUITION-OWED.
+           PERFORM 407-PROMPT-STUDENT-TERM.
+           PERFORM 408-PROMPT-DUE-DATE.
 
-      * Writes the student data to the file
+      * Writes the student data to the file and appends an audit trail
+      * entry for it. When starting a new file there is nothing yet
+      * to key a READ against, so the number just used is also kept
+      * in KNOWN-STUDENT-TABLE for the rest of this session.
        304-WRITE-STUDENT-RECORD.
-           WRITE STUDENT-RECORD-OUT.
+           WRITE STUDENT-RECORD-OUT
+               INVALID KEY
+                   DISPLAY "Student number already on file: "
+                       STUDENT-NUMBER
+                   ADD 1 TO STUDENT-RECORDS-REJECTED-COUNT
+               NOT INVALID KEY
+                   PERFORM 309-WRITE-AUDIT-RECORD
+           END-WRITE.
+           IF (NEW-FILE-PROMPT = "Y" OR "y")
+                   AND KNOWN-STUDENT-COUNT < 9999
+               ADD 1 TO KNOWN-STUDENT-COUNT
+               MOVE STUDENT-NUMBER TO
+                   KNOWN-STUDENT-NUMBER(KNOWN-STUDENT-COUNT)
+           END-IF.
 
       * Prompts and stores the student number
        401-PROMPT-STUDENT-NUMBER.
@@ -88,5 +214,79 @@
            DISPLAY "Enter tuition owed as a whole number (#####)"
            ACCEPT TUITION-OWED.
 
+      * Rejects a student number that is already on file. When adding
+      * to an existing file this looks the key up directly; when
+      * starting a new file it checks the numbers entered so far this
+      * session instead, since there is no prior file to READ.
+       404-CHECK-DUPLICATE-STUDENT-NUMBER.
+           SET DUPLICATE-NOT-FOUND TO TRUE.
+           IF NEW-FILE-PROMPT = "Y" OR "y"
+               PERFORM 405-SEARCH-KNOWN-STUDENT-NUMBERS
+                   VARYING KNOWN-STUDENT-SUB FROM 1 BY 1
+                       UNTIL KNOWN-STUDENT-SUB > KNOWN-STUDENT-COUNT
+           ELSE
+               READ STUDENT-FILE-OUT
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET DUPLICATE-FOUND TO TRUE
+               END-READ
+           END-IF.
+           IF DUPLICATE-FOUND
+               DISPLAY "Student number already on file - re-enter"
+               PERFORM 401-PROMPT-STUDENT-NUMBER
+           END-IF.
+
+      * Compares the entered student number against one table entry
+       405-SEARCH-KNOWN-STUDENT-NUMBERS.
+           IF STUDENT-NUMBER = KNOWN-STUDENT-NUMBER(KNOWN-STUDENT-SUB)
+               SET DUPLICATE-FOUND TO TRUE
+           END-IF.
+
+      * Looks for an enrollment extract file; if one is present, the
+      * run is driven from it instead of from interactive prompts
+       306-OPEN-BATCH-FILE.
+           OPEN INPUT BATCH-INPUT-FILE.
+           IF BATCH-FILE-STATUS-OK
+               SET BATCH-MODE-ACTIVE TO TRUE
+               DISPLAY "Enrollment extract found - bulk-loading"
+               PERFORM 307-READ-BATCH-RECORD
+           ELSE
+               SET BATCH-MODE-INACTIVE TO TRUE
+           END-IF.
+
+      * Reads the next enrollment extract record
+       307-READ-BATCH-RECORD.
+           READ BATCH-INPUT-FILE.
+
+      * Opens the audit trail, adding to whatever prior sessions have
+      * already logged
+       308-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE-OUT.
+
+      * Appends one audit trail entry for the record just written
+       309-WRITE-AUDIT-RECORD.
+           MOVE OPERATOR-ID TO AUDIT-OPERATOR-ID.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           MOVE STUDENT-NUMBER TO AUDIT-STUDENT-NUMBER.
+           MOVE "WRITE" TO AUDIT-ACTION.
+           WRITE AUDIT-RECORD-OUT.
+
+      * Prompts and stores the operator ID used on every audit entry
+      * written during this run
+       406-PROMPT-OPERATOR-ID.
+           DISPLAY "Enter your operator ID (########)"
+           ACCEPT OPERATOR-ID.
+
+      * Prompts and stores the academic term the tuition is billed for
+       407-PROMPT-STUDENT-TERM.
+           DISPLAY "Enter academic term (e.g. FALL26)"
+           ACCEPT STUDENT-TERM.
+
+      * Prompts and stores the date the tuition is due
+       408-PROMPT-DUE-DATE.
+           DISPLAY "Enter tuition due date (CCYYMMDD)"
+           ACCEPT STUDENT-DUE-DATE.
 
        END PROGRAM PROJECT01.
